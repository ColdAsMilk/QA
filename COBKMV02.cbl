@@ -0,0 +1,317 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    COBKMV02.
+	   DATE-WRITTEN.  8/8/2026
+	   AUTHOR.        KYLER VANDERAA.
+	  ******************************************
+      * THIS PROGRAM READS THE PAINT JOB MASTER *
+      * ALONG WITH A PAYMENTS FILE AND PRINTS   *
+      * AN AGED RECEIVABLES REPORT.             *
+      ******************************************
+       ENVIRONMENT DIVISION.
+	   INPUT-OUTPUT SECTION.
+	   FILE-CONTROL.
+
+		   SELECT PAINTJOB-MASTER
+		      ASSIGN TO
+			 'C:\INDIANHILLS\COBOL\COBKMV01\PAINTEST.DAT'
+			  ORGANIZATION IS LINE SEQUENTIAL.
+
+		   SELECT PAYMENTS
+		      ASSIGN TO
+			 'C:\INDIANHILLS\COBOL\COBKMV02\PAYMENTS.DAT'
+			  ORGANIZATION IS LINE SEQUENTIAL.
+
+		   SELECT PRTOUT
+		      ASSIGN TO
+			 'C:\INDIANHILLS\COBOL\COBKMV02\AGDRCV.PRT'
+		      ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+	   FILE SECTION.
+	   FD  PAINTJOB-MASTER
+		   LABEL RECORD IS STANDARD
+		   DATA RECORD IS PAINT-REC
+		   RECORD CONTAINS 33 CHARACTERS.
+
+	   COPY PAINTREC.
+
+	   FD  PAYMENTS
+		   LABEL RECORD IS STANDARD
+		   DATA RECORD IS PAYMENT-REC
+		   RECORD CONTAINS 17 CHARACTERS.
+
+	   01 PAYMENT-REC.
+		   05 PAY-EST-NO          PIC X(4).
+		   05 PAY-DATE.
+			  10    PAY-YY       PIC 9(4).
+			  10    PAY-MM       PIC 99.
+			  10    PAY-DD       PIC 99.
+		   05 PAY-AMOUNT          PIC 9(5)V99.
+
+	   FD  PRTOUT
+	       LABEL RECORD IS OMITTED
+		   RECORD CONTAINS 132 CHARACTERS
+		   DATA RECORD IS PRTLINE
+		   LINAGE IS 60 WITH FOOTING AT 56.
+
+	   01  PRTLINE               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+	   01  WORK-AREA.
+		   05  C-PCTR              PIC 99            VALUE 0.
+		   05  MORE-RECS           PIC XXX           VALUE 'YES'.
+		   05  MORE-PAY-RECS       PIC XXX           VALUE 'YES'.
+		   05  C-TOTAL-WALL-SQ-FT  PIC 9(4)          VALUE 0.
+		   05  C-COVERAGE-RATE     PIC 999           VALUE 115.
+		   05  C-GALLONS-NEEDED    PIC 999V99        VALUE 0.
+		   05  C-PAINT-EST         PIC 9(5)V99       VALUE 0.
+		   05  C-LABOR-EST         PIC 9(5)V99       VALUE 0.
+		   05  C-CREW-SIZE         PIC 9             VALUE 3.
+		   05  C-LABOR-RATE        PIC 99V99         VALUE 23.55.
+		   05  C-TOTAL-EST         PIC 9(6)V99       VALUE 0.
+		   05  WS-TAX-RATE         PIC V9999         VALUE .0650.
+		   05  C-TAX-EST           PIC 9(5)V99       VALUE 0.
+		   05  C-AMOUNT-PAID       PIC 9(6)V99       VALUE 0.
+		   05  C-BALANCE-DUE       PIC S9(6)V99      VALUE 0.
+		   05  C-DAYS-OUTSTANDING  PIC 9(5)          VALUE 0.
+		   05  C-PJCTR             PIC 999           VALUE 0.
+		   05  C-GT-BALANCE-DUE    PIC 9(8)V99       VALUE 0.
+		   05  WS-EST-IDX          PIC 9(4)          VALUE 0.
+		   05  WS-SUB              PIC 9(5)          VALUE 0.
+
+	   COPY PNTTYPE.
+
+	   01  WS-PAYMENT-TOTALS.
+		   05  WS-PAY-TOTAL OCCURS 10000 TIMES
+			   PIC 9(7)V99.
+
+	   01  CURRENT-DATE-AND-TIME.
+	       05  I-DATE.
+			   10  I-YY         PIC 9(4).
+			   10  I-MM         PIC 99.
+		       10  I-DD         PIC 99.
+	   01  C-TODAY-INT             PIC 9(9)          VALUE 0.
+	   01  C-PAINT-DATE-INT        PIC 9(9)          VALUE 0.
+	   01  WS-TODAY-YYYYMMDD       PIC 9(8)          VALUE 0.
+	   01  WS-PAINT-YYYYMMDD       PIC 9(8)          VALUE 0.
+
+	   01  COMPANY-TITLE.
+		   05  FILLER          PIC X(6)    VALUE 'DATE:'.
+		   05  O-MM            PIC 99.
+		   05  FILLER          PIC X       VALUE '/'.
+		   05  O-DD            PIC 99.
+		   05  FILLER          PIC X       VALUE '/'.
+		   05  O-YY            PIC 9(4).
+		   05  FILLER          PIC X(29)   VALUE SPACES.
+		   05  FILLER          PIC X(23)
+                            VALUE 'AGED RECEIVABLES REPORT'.
+           05  FILLER          PIC X(48)   VALUE SPACES.
+		   05  FILLER          PIC X(6)    VALUE 'PAGE:'.
+		   05  O-PCTR          PIC Z9.
+
+	   01 HEADER-LINE.
+		   05  FILLER          PIC X(8)    VALUE 'ESTIMATE'.
+		   05  FILLER          PIC X(9)    VALUE SPACES.
+		   05  FILLER          PIC X(13)   VALUE 'ESTIMATE DATE'.
+		   05  FILLER          PIC X(6)    VALUE SPACES.
+		   05  FILLER          PIC X(5)    VALUE 'TOTAL'.
+		   05  FILLER          PIC X(9)    VALUE SPACES.
+		   05  FILLER          PIC X(6)    VALUE 'AMOUNT'.
+		   05  FILLER          PIC X(9)    VALUE SPACES.
+		   05  FILLER          PIC X(7)    VALUE 'BALANCE'.
+		   05  FILLER          PIC X(6)    VALUE SPACES.
+		   05  FILLER          PIC X(4)    VALUE 'DAYS'.
+
+	   01 HEADER-LINE-2.
+		   05  FILLER          PIC X(7)    VALUE ' NUMBER'.
+		   05  FILLER          PIC X(10)   VALUE SPACES.
+		   05  FILLER          PIC X(8)    VALUE 'ESTIMATE'.
+		   05  FILLER          PIC X(9)    VALUE SPACES.
+		   05  FILLER          PIC X(8)    VALUE 'ESTIMATE'.
+		   05  FILLER          PIC X(8)    VALUE SPACES.
+		   05  FILLER          PIC X(4)    VALUE 'PAID'.
+		   05  FILLER          PIC X(9)    VALUE SPACES.
+		   05  FILLER          PIC X(3)    VALUE 'DUE'.
+		   05  FILLER          PIC X(9)    VALUE SPACES.
+		   05  FILLER          PIC X(11)   VALUE 'OUTSTANDING'.
+
+       01 DETAIL-LINE.
+		   05  FILLER             PIC X(2)        VALUE SPACES.
+		   05  O-PAINT-EST-NO     PIC X(4).
+		   05  FILLER             PIC X(9)        VALUE SPACES.
+		   05  O-PAINT-MM         PIC 99.
+		   05  FILLER             PIC X(1)        VALUE '/'.
+		   05  O-PAINT-DD         PIC 99.
+		   05  FILLER             PIC X(1)        VALUE '/'.
+		   05  O-PAINT-YY         PIC 9(4).
+		   05  FILLER             PIC X(6)        VALUE SPACES.
+		   05  O-TOTAL-EST        PIC $$$$,$$$.99.
+		   05  FILLER             PIC X(6)        VALUE SPACES.
+		   05  O-AMOUNT-PAID      PIC $$$$,$$$.99.
+		   05  FILLER             PIC X(6)        VALUE SPACES.
+		   05  O-BALANCE-DUE      PIC $$$$,$$$.99.
+		   05  FILLER             PIC X(6)        VALUE SPACES.
+		   05  O-DAYS-OUTSTANDING PIC ZZ,ZZ9.
+		   05  FILLER             PIC X(2)        VALUE SPACES.
+		   05  O-AGE-BUCKET       PIC X(9).
+
+       01 GRAND-TOTAL-LINE.
+		   05  FILLER              PIC X(13)          VALUE
+                                                    'GRAND TOTALS;'.
+		   05  FILLER              PIC X(11)          VALUE SPACES.
+		   05  FILLER              PIC X(23)          VALUE
+                                              'ESTIMATES OUTSTANDING: '.
+		   05  O-PJCTR             PIC ZZ9.
+		   05  FILLER              PIC X(6)           VALUE SPACES.
+		   05  FILLER              PIC X(20)          VALUE
+                                                'TOTAL BALANCE DUE: '.
+		   05  O-GT-BALANCE-DUE    PIC $$,$$$,$$$.99.
+
+
+
+       PROCEDURE DIVISION.
+	   0000-MAIN.
+		   PERFORM 1000-INIT.
+		   PERFORM 2000-MAINLINE
+			   UNTIL MORE-RECS = 'NO'.
+		   PERFORM 3000-CLOSING.
+		   STOP RUN.
+
+	   1000-INIT.
+		   OPEN INPUT PAINTJOB-MASTER.
+		   OPEN INPUT PAYMENTS.
+		   OPEN OUTPUT PRTOUT.
+
+		   MOVE FUNCTION CURRENT-DATE TO  CURRENT-DATE-AND-TIME.
+		   MOVE I-YY TO O-YY.
+		   MOVE I-DD TO O-DD.
+		   MOVE I-MM TO O-MM.
+		   MOVE I-DATE TO WS-TODAY-YYYYMMDD.
+		   COMPUTE C-TODAY-INT =
+		       FUNCTION INTEGER-OF-DATE(WS-TODAY-YYYYMMDD).
+
+		   INITIALIZE WS-PAYMENT-TOTALS.
+		   PERFORM 1100-LOAD-PAYMENTS
+			   UNTIL MORE-PAY-RECS = 'NO'.
+		   CLOSE PAYMENTS.
+
+		   PERFORM 9000-READ.
+		   PERFORM 9100-HDGS.
+
+	   1100-LOAD-PAYMENTS.
+		   READ PAYMENTS
+			   AT END
+			     MOVE 'NO' TO MORE-PAY-RECS
+			   NOT AT END
+			     PERFORM 1150-POST-PAYMENT.
+
+	   1150-POST-PAYMENT.
+		   MOVE PAY-EST-NO TO WS-EST-IDX.
+		   COMPUTE WS-SUB = WS-EST-IDX + 1.
+		   ADD PAY-AMOUNT TO WS-PAY-TOTAL (WS-SUB).
+
+	   2000-MAINLINE.
+		   PERFORM 2100-CALCS.
+		   IF C-BALANCE-DUE > 0
+		       PERFORM 2200-OUTPUT
+		   END-IF.
+		   PERFORM 9000-READ.
+
+	   2100-CALCS.
+		   PERFORM 2110-GET-COVERAGE-RATE.
+		   SUBTRACT PAINT-DOOR-SQ-FT FROM PAINT-WALL-SQ-FT GIVING
+           C-TOTAL-WALL-SQ-FT.
+		   ADD PAINT-CEILING-SQ-FT TO C-TOTAL-WALL-SQ-FT.
+		   DIVIDE C-COVERAGE-RATE INTO C-TOTAL-WALL-SQ-FT GIVING
+           C-GALLONS-NEEDED.
+		   MULTIPLY C-GALLONS-NEEDED BY PAINT-PRICE-GAL GIVING
+           C-PAINT-EST.
+		   PERFORM 2115-GET-LABOR-PARAMS.
+		   COMPUTE C-LABOR-EST = C-GALLONS-NEEDED * C-CREW-SIZE
+           * C-LABOR-RATE.
+           ADD C-LABOR-EST C-PAINT-EST GIVING C-TOTAL-EST.
+		   COMPUTE C-TAX-EST = C-TOTAL-EST * WS-TAX-RATE.
+		   ADD C-TAX-EST TO C-TOTAL-EST.
+
+		   MOVE I-PAINT-EST-NO TO WS-EST-IDX.
+		   COMPUTE WS-SUB = WS-EST-IDX + 1.
+		   MOVE WS-PAY-TOTAL (WS-SUB) TO C-AMOUNT-PAID.
+		   COMPUTE C-BALANCE-DUE = C-TOTAL-EST - C-AMOUNT-PAID.
+		   PERFORM 2120-AGE-ESTIMATE.
+
+	   2110-GET-COVERAGE-RATE.
+		   MOVE 115 TO C-COVERAGE-RATE.
+		   SET WS-PT-IDX TO 1.
+		   SEARCH WS-PT-ENTRY
+			   AT END
+				 MOVE 115 TO C-COVERAGE-RATE
+			   WHEN WS-PT-CODE (WS-PT-IDX) = PAINT-TYPE
+				 MOVE WS-PT-COVERAGE (WS-PT-IDX) TO C-COVERAGE-RATE.
+
+	   2115-GET-LABOR-PARAMS.
+		   MOVE 3 TO C-CREW-SIZE.
+		   MOVE 23.55 TO C-LABOR-RATE.
+		   IF PAINT-CREW-SIZE NUMERIC AND PAINT-CREW-SIZE > 0
+			   MOVE PAINT-CREW-SIZE TO C-CREW-SIZE
+		   END-IF.
+		   IF PAINT-LABOR-RATE NUMERIC AND PAINT-LABOR-RATE > 0
+			   MOVE PAINT-LABOR-RATE TO C-LABOR-RATE
+		   END-IF.
+
+	   2120-AGE-ESTIMATE.
+		   MOVE PAINT-DATE TO WS-PAINT-YYYYMMDD.
+		   COMPUTE C-PAINT-DATE-INT =
+		       FUNCTION INTEGER-OF-DATE(WS-PAINT-YYYYMMDD).
+		   COMPUTE C-DAYS-OUTSTANDING =
+		       C-TODAY-INT - C-PAINT-DATE-INT.
+
+	   2200-OUTPUT.
+		   ADD 1 TO C-PJCTR.
+		   MOVE I-PAINT-EST-NO TO O-PAINT-EST-NO.
+		   MOVE PAINT-YY TO O-PAINT-YY.
+		   MOVE PAINT-MM TO O-PAINT-MM.
+		   MOVE PAINT-DD TO O-PAINT-DD.
+		   MOVE C-TOTAL-EST TO O-TOTAL-EST.
+		   MOVE C-AMOUNT-PAID TO O-AMOUNT-PAID.
+		   MOVE C-BALANCE-DUE TO O-BALANCE-DUE.
+		   MOVE C-DAYS-OUTSTANDING TO O-DAYS-OUTSTANDING.
+		   ADD C-BALANCE-DUE TO C-GT-BALANCE-DUE.
+
+		   EVALUATE TRUE
+			   WHEN C-DAYS-OUTSTANDING <= 30
+				 MOVE 'CURRENT'  TO O-AGE-BUCKET
+			   WHEN C-DAYS-OUTSTANDING <= 60
+				 MOVE '31-60'    TO O-AGE-BUCKET
+			   WHEN C-DAYS-OUTSTANDING <= 90
+				 MOVE '61-90'    TO O-AGE-BUCKET
+			   WHEN OTHER
+				 MOVE 'OVER 90'  TO O-AGE-BUCKET
+		   END-EVALUATE.
+
+           WRITE PRTLINE FROM DETAIL-LINE
+			      AFTER ADVANCING 1 LINE
+				      AT EOP
+				        PERFORM 9100-HDGS.
+
+	   3000-CLOSING.
+		   MOVE C-PJCTR TO O-PJCTR.
+		   MOVE C-GT-BALANCE-DUE TO O-GT-BALANCE-DUE.
+		   WRITE PRTLINE FROM GRAND-TOTAL-LINE
+		         AFTER ADVANCING 3 LINES.
+		   CLOSE PAINTJOB-MASTER
+		         PRTOUT.
+
+	   9000-READ.
+		   READ PAINTJOB-MASTER
+			   AT END
+			     MOVE 'NO' TO MORE-RECS.
+
+	   9100-HDGS.
+		   ADD 1 TO C-PCTR.
+		   MOVE C-PCTR TO O-PCTR.
+		   WRITE PRTLINE FROM COMPANY-TITLE
+			   AFTER ADVANCING PAGE.
+		   WRITE PRTLINE FROM HEADER-LINE
+			   AFTER ADVANCING 2 LINES.
+		   WRITE PRTLINE FROM HEADER-LINE-2
+			   AFTER ADVANCING 1 LINE.
