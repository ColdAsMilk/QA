@@ -0,0 +1,18 @@
+      ***************************************************
+      * PAINT-REC RECORD LAYOUT FOR PAINTJOB-MASTER.    *
+      * SHARED BY COBKMV01 AND COBKMV02 - KEEP IN SYNC. *
+      ***************************************************
+       01 PAINT-REC.
+           05 I-PAINT-EST-NO       PIC X(4).
+		   05 PAINT-DATE.
+		      10    PAINT-YY     PIC 9(4).
+			  10    PAINT-MM     PIC 99.
+			  10    PAINT-DD     PIC 99.
+		   05 PAINT-WALL-SQ-FT   PIC 9(4).
+		   05 PAINT-DOOR-SQ-FT   PIC 9(3).
+		   05 PAINT-PRICE-GAL    PIC 99V99.
+		   05 I-CUST-ID          PIC X(5).
+		   05 PAINT-TYPE         PIC X.
+		   05 PAINT-CEILING-SQ-FT PIC 9(4).
+		   05 PAINT-CREW-SIZE    PIC 9.
+		   05 PAINT-LABOR-RATE   PIC 99V99.
