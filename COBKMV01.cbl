@@ -20,45 +20,139 @@
 			 'C:\INDIANHILLS\COBOL\COBKMV01\PJOBTEST.PRT'
 		      ORGANIZATION IS LINE SEQUENTIAL.
 
+		   SELECT CUSTOMER-MASTER
+		      ASSIGN TO
+			 'C:\INDIANHILLS\COBOL\COBKMV01\CUSTMAST.DAT'
+		      ORGANIZATION IS INDEXED
+		      ACCESS MODE IS RANDOM
+		      RECORD KEY IS CM-CUST-ID
+		      FILE STATUS IS WS-CUST-STATUS.
+
+		   SELECT CSVOUT
+		      ASSIGN TO
+			 'C:\INDIANHILLS\COBOL\COBKMV01\PJOBTEST.CSV'
+		      ORGANIZATION IS LINE SEQUENTIAL.
+
+		   SELECT CHECKPOINT-FILE
+		      ASSIGN TO
+			 'C:\INDIANHILLS\COBOL\COBKMV01\CHKPOINT.DAT'
+		      ORGANIZATION IS LINE SEQUENTIAL
+		      FILE STATUS IS WS-CKPT-STATUS.
+
+		   SELECT EXCEPTIONS-OUT
+		      ASSIGN TO
+			 'C:\INDIANHILLS\COBOL\COBKMV01\PJOBTEST.EXC'
+		      ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
 	   FILE SECTION.
 	   FD  PAINTJOB-MASTER
 		   LABEL RECORD IS STANDARD
 		   DATA RECORD IS PAINT-REC
-		   RECORD CONTAINS 23 CHARACTERS.
-
-	   01 PAINT-REC.
-	       05 I-PAINT-EST-NO       PIC X(4).
-		   05 PAINT-DATE.     
-		      10    PAINT-YY     PIC 9(4). 
-			  10    PAINT-MM     PIC 99.
-			  10    PAINT-DD     PIC 99.
-		   05 PAINT-WALL-SQ-FT   PIC 9(4).
-		   05 PAINT-DOOR-SQ-FT   PIC 9(3).
-		   05 PAINT-PRICE-GAL    PIC 99V99.
+		   RECORD CONTAINS 33 CHARACTERS.
+
+	   COPY PAINTREC.
+
+	   FD  CUSTOMER-MASTER
+		   LABEL RECORD IS STANDARD
+		   DATA RECORD IS CUSTOMER-REC.
+
+	   01 CUSTOMER-REC.
+		   05 CM-CUST-ID         PIC X(5).
+		   05 CM-CUST-NAME       PIC X(25).
+		   05 CM-CUST-ADDRESS    PIC X(25).
+		   05 CM-CUST-CITY-ST-ZIP PIC X(25).
 
 	   FD  PRTOUT
 	       LABEL RECORD IS OMITTED
-		   RECORD CONTAINS 132 CHARACTERS
+		   RECORD CONTAINS 210 CHARACTERS
 		   DATA RECORD IS PRTLINE
 		   LINAGE IS 60 WITH FOOTING AT 56.
 
-	   01  PRTLINE               PIC X(132).
+	   01  PRTLINE               PIC X(210).
+
+	   FD  CSVOUT
+	       LABEL RECORD IS OMITTED
+		   RECORD CONTAINS 80 CHARACTERS
+		   DATA RECORD IS CSVLINE.
+
+	   01  CSVLINE               PIC X(80).
+
+	   FD  CHECKPOINT-FILE
+	       LABEL RECORD IS OMITTED
+		   RECORD CONTAINS 10 CHARACTERS
+		   DATA RECORD IS CHECKPOINT-REC.
+
+	   01  CHECKPOINT-REC.
+		   05  CKPT-LAST-EST-NO   PIC X(4).
+		   05  CKPT-REC-COUNT     PIC 9(6).
+
+	   FD  EXCEPTIONS-OUT
+	       LABEL RECORD IS OMITTED
+		   RECORD CONTAINS 60 CHARACTERS
+		   DATA RECORD IS EXCLINE.
+
+	   01  EXCLINE               PIC X(60).
 
        WORKING-STORAGE SECTION.
 	   01  WORK-AREA.
 		   05  C-PCTR              PIC 99            VALUE 0.
 		   05  MORE-RECS           PIC XXX           VALUE 'YES'.
 		   05  C-TOTAL-WALL-SQ-FT  PIC 9(4)          VALUE 0.
+		   05  C-COVERAGE-RATE     PIC 999           VALUE 115.
 		   05  C-GALLONS-NEEDED    PIC 999V99        VALUE 0.
 		   05  C-PAINT-EST         PIC 9(5)V99       VALUE 0.
 		   05  C-LABOR-EST         PIC 9(5)V99       VALUE 0.
+		   05  C-CREW-SIZE         PIC 9             VALUE 3.
+		   05  C-LABOR-RATE        PIC 99V99         VALUE 23.55.
 		   05  C-TOTAL-EST         PIC 9(6)V99       VALUE 0.
-		   05  C-PJCTR             PIC 999           VALUE 0. 
+		   05  WS-TAX-RATE         PIC V9999         VALUE .0650.
+		   05  C-TAX-EST           PIC 9(5)V99       VALUE 0.
+		   05  C-PJCTR             PIC 999           VALUE 0.
 		   05  C-GT-GALLONS        PIC 9(5)V99       VALUE 0.
 		   05  C-GT-PAINT-EST      PIC 9(8)V99       VALUE 0.
  		   05  C-GT-LABOR-EST      PIC 9(8)V99       VALUE 0.
+		   05  C-GT-TAX-EST        PIC 9(8)V99       VALUE 0.
 		   05  C-GT-TOTAL-EST      PIC 9(9)V99       VALUE 0.
+		   05  WS-CUST-STATUS      PIC XX            VALUE '00'.
+		   05  WS-CUST-NAME        PIC X(25)         VALUE SPACES.
+		   05  WS-CUST-ADDRESS     PIC X(25)         VALUE SPACES.
+		   05  WS-PT-FOUND-SW      PIC X             VALUE 'N'.
+	       88  WS-PT-FOUND                           VALUE 'Y'.
+		   05  WS-CSV-DATE         PIC X(10).
+		   05  WS-CSV-GALLONS      PIC Z(3)9.99.
+		   05  WS-CSV-PAINT-EST    PIC Z(5)9.99.
+		   05  WS-CSV-LABOR-EST    PIC Z(5)9.99.
+		   05  WS-CSV-TOTAL-EST    PIC Z(6)9.99.
+		   05  WS-START-DATE       PIC 9(8)          VALUE 0.
+		   05  WS-END-DATE         PIC 9(8)          VALUE 99999999.
+		   05  WS-CHECK-DATE       PIC 9(8)          VALUE 0.
+		   05  WS-RANGE-SW         PIC X             VALUE 'N'.
+	       88  WS-DATE-IN-RANGE                      VALUE 'Y'.
+		   05  WS-RESTART-ANSWER   PIC X             VALUE 'N'.
+	       88  WS-RESTART-REQUESTED                  VALUE 'Y' 'y'.
+		   05  WS-RESTART-EST-NO   PIC X(4)          VALUE SPACES.
+		   05  WS-SKIPPING-SW      PIC X             VALUE 'N'.
+	       88  WS-STILL-SKIPPING                     VALUE 'Y'.
+		   05  WS-CKPT-INTERVAL    PIC 999           VALUE 50.
+		   05  WS-CKPT-COUNTER     PIC 999           VALUE 0.
+		   05  WS-CKPT-STATUS      PIC XX            VALUE '00'.
+		   05  MORE-CKPT-RECS      PIC XXX           VALUE 'YES'.
+		   05  WS-CUR-EST-NO       PIC 9(4)          VALUE 0.
+		   05  WS-PREV-EST-NO      PIC 9(4)          VALUE 0.
+		   05  WS-CHK-NO           PIC 9(4)          VALUE 0.
+		   05  WS-EXC-COUNT        PIC 999           VALUE 0.
+		   05  WS-EXC-REASON       PIC X(30)         VALUE SPACES.
+		   05  WS-EXC-EST-DISPLAY  PIC X(4)          VALUE SPACES.
+		   05  WS-EXP-START-NO     PIC 9(4)          VALUE 0.
+		   05  WS-EXP-END-NO       PIC 9(4)          VALUE 0.
+		   05  WS-SUB              PIC 9(5)          VALUE 0.
+
+	   01  WS-SEEN-NUMBERS.
+		   05  WS-SEEN OCCURS 10000 TIMES            PIC X.
+
+	   COPY PNTTYPE.
+
 	   01  CURRENT-DATE-AND-TIME.
 	       05  I-DATE.
 			   10  I-YY         PIC 9(4).
@@ -81,11 +175,15 @@
 
 	   01 HEADER-LINE.
 		   05  FILLER          PIC X(8)    VALUE 'ESTIMATE'.
-		   05  FILLER          PIC X(23)   VALUE SPACES.
+		   05  FILLER          PIC X(15)   VALUE SPACES.
+		   05  FILLER          PIC X(8)    VALUE 'CUSTOMER'.
+		   05  FILLER          PIC X(22)   VALUE SPACES.
 		   05  FILLER          PIC X(4)    VALUE 'WALL'.
 		   05  FILLER          PIC X(7)    VALUE SPACES.
 		   05  FILLER          PIC X(4)    VALUE 'DOOR'.
            05  FILLER          PIC X(6)    VALUE SPACES.
+		   05  FILLER          PIC X(7)    VALUE 'CEILING'.
+		   05  FILLER          PIC X(4)    VALUE SPACES.
 		   05  FILLER          PIC X(5)    VALUE 'TOTAL'.
 		   05  FILLER          PIC X(6)    VALUE SPACES.
 		   05  FILLER          PIC X(7)    VALUE 'GALLONS'.
@@ -96,15 +194,21 @@
 		   05  FILLER          PIC X(12)   VALUE SPACES.
 		   05  FILLER          PIC X(5)    VALUE 'LABOR'.
 		   05  FILLER          PIC X(12)   VALUE SPACES.
+		   05  FILLER          PIC X(3)    VALUE 'TAX'.
+		   05  FILLER          PIC X(9)    VALUE SPACES.
 		   05  FILLER          PIC X(5)    VALUE 'TOTAL'.
        
 	   01 HEADER-LINE-2.
 		   05  FILLER          PIC X(7)    VALUE ' NUMBER'.
 		   05  FILLER          PIC X(5)    VALUE SPACES.
+		   05  FILLER          PIC X(18)   VALUE 'NAME AND ADDRESS'.
+		   05  FILLER          PIC X(12)   VALUE SPACES.
 		   05  FILLER          PIC X(13)   VALUE 'ESTIMATE DATE'.
 		   05  FILLER          PIC X(5)    VALUE SPACES.
 		   05  FILLER          PIC X(5)    VALUE 'SQ/FT'.
            05  FILLER          PIC X(6)    VALUE SPACES.
+		   05  FILLER          PIC X(5)    VALUE 'SQ/FT'.
+		   05  FILLER          PIC X(6)    VALUE SPACES.
 		   05  FILLER          PIC X(5)    VALUE 'SQ/FT'.
 		   05  FILLER          PIC X(6)    VALUE SPACES.
 		   05  FILLER          PIC X(5)    VALUE 'SQ/FT'.
@@ -117,12 +221,18 @@
 		   05  FILLER          PIC X(9)    VALUE SPACES.
 		   05  FILLER          PIC X(8)    VALUE 'ESTIMATE'.
 		   05  FILLER          PIC X(9)    VALUE SPACES.
+		   05  FILLER          PIC X(6)    VALUE 'AMOUNT'.
+		   05  FILLER          PIC X(6)    VALUE SPACES.
 		   05  FILLER          PIC X(8)    VALUE 'ESTIMATE'.
-	  
+
        01 DETAIL-LINE.
 		   05  FILLER             PIC X(2)        VALUE SPACES.
 		   05  O-PAINT-EST-NO     PIC X(4).
-		   05  FILLER             PIC X(7)        VALUE SPACES.
+		   05  FILLER             PIC X(3)        VALUE SPACES.
+		   05  O-CUST-NAME        PIC X(25).
+		   05  FILLER             PIC X(2)        VALUE SPACES.
+		   05  O-CUST-ADDRESS     PIC X(25).
+		   05  FILLER             PIC X(2)        VALUE SPACES.
 		   05  O-PAINT-MM         PIC 99.
 		   05  FILLER             PIC X(1)        VALUE '/'.
 		   05  O-PAINT-DD         PIC 99.
@@ -133,6 +243,8 @@
 		   05  FILLER             PIC X(7)        VALUE SPACES.
 		   05  O-PAINT-DOOR-SQ-FT PIC 9(3).
 		   05  FILLER             PIC X(7)        VALUE SPACES.
+		   05  O-PAINT-CEILING-SQ-FT PIC 9(4).
+		   05  FILLER             PIC X(4)        VALUE SPACES.
 		   05  O-TOTAL-WALL-SQ-FT PIC 9,999.
 		   05  FILLER             PIC X(7)        VALUE SPACES.
 		   05  O-GALLONS-NEEDED   PIC 999.99.
@@ -143,6 +255,8 @@
 		   05  FILLER             PIC X(7)        VALUE SPACES.
 		   05  O-LABOR-EST        PIC $$$$,$$$.99.
 		   05  FILLER             PIC X(6)        VALUE SPACES.
+		   05  O-TAX-EST          PIC $$$,$$$.99.
+		   05  FILLER             PIC X(6)        VALUE SPACES.
 		   05  O-TOTAL-EST        PIC $$$$,$$$.99.
 
        01 GRAND-TOTAL-LINE.
@@ -157,9 +271,11 @@
 		   05  FILLER              PIC X(15)          VALUE SPACES.
 		   05  O-GT-PAINT-EST      PIC $$,$$$,$$$.99. 
 		   05  FILLER              PIC X(4)           VALUE SPACES.
- 		   05  O-GT-LABOR-EST      PIC $$,$$$,$$$.99. 
+ 		   05  O-GT-LABOR-EST      PIC $$,$$$,$$$.99.
+		   05  FILLER              PIC X(3)           VALUE SPACES.
+		   05  O-GT-TAX-EST        PIC $$,$$$,$$$.99.
 		   05  FILLER              PIC X(3)           VALUE SPACES.
-		   05  O-GT-TOTAL-EST      PIC $$$,$$$,$$$.99. 
+		   05  O-GT-TOTAL-EST      PIC $$$,$$$,$$$.99.
 
 		  
 		   
@@ -172,40 +288,172 @@
 		   STOP RUN.
 
 	   1000-INIT.
+		   PERFORM 1010-GET-RESTART-OPTION.
+
 		   OPEN INPUT PAINTJOB-MASTER.
-		   OPEN OUTPUT PRTOUT.
+		   OPEN INPUT CUSTOMER-MASTER.
+		   IF WS-RESTART-REQUESTED
+			   OPEN EXTEND PRTOUT
+			   OPEN EXTEND CSVOUT
+			   OPEN EXTEND EXCEPTIONS-OUT
+			   MOVE 'Y' TO WS-SKIPPING-SW
+		   ELSE
+			   OPEN OUTPUT PRTOUT
+			   OPEN OUTPUT CSVOUT
+			   OPEN OUTPUT EXCEPTIONS-OUT
+		   END-IF.
+		   OPEN EXTEND CHECKPOINT-FILE.
+
+		   INITIALIZE WS-SEEN-NUMBERS.
 
 		   MOVE FUNCTION CURRENT-DATE TO  CURRENT-DATE-AND-TIME.
 		   MOVE I-YY TO O-YY.
 		   MOVE I-DD TO O-DD.
 		   MOVE I-MM TO O-MM.
 
+		   PERFORM 1050-GET-DATE-RANGE.
+		   PERFORM 1060-GET-EXPECTED-RANGE.
 		   PERFORM 9000-READ.
 		   PERFORM 9100-HDGS.
 
+	   1010-GET-RESTART-OPTION.
+		   DISPLAY 'RESTART FROM LAST CHECKPOINT? (Y/N): '.
+		   ACCEPT WS-RESTART-ANSWER.
+		   IF WS-RESTART-REQUESTED
+			   PERFORM 1020-LOAD-LAST-CHECKPOINT
+		   END-IF.
+
+	   1020-LOAD-LAST-CHECKPOINT.
+		   OPEN INPUT CHECKPOINT-FILE.
+		   IF WS-CKPT-STATUS = '00'
+			   MOVE 'YES' TO MORE-CKPT-RECS
+			   PERFORM UNTIL MORE-CKPT-RECS = 'NO'
+				   READ CHECKPOINT-FILE
+					   AT END
+					     MOVE 'NO' TO MORE-CKPT-RECS
+					   NOT AT END
+					     MOVE CKPT-LAST-EST-NO TO WS-RESTART-EST-NO
+				   END-READ
+			   END-PERFORM
+			   CLOSE CHECKPOINT-FILE
+		   END-IF.
+
+	   1050-GET-DATE-RANGE.
+		   DISPLAY 'ENTER START PAINT DATE (YYYYMMDD, OR 0 FOR NO'
+			   ' LOWER LIMIT): '.
+		   ACCEPT WS-START-DATE.
+		   DISPLAY 'ENTER END PAINT DATE   (YYYYMMDD, OR 0 FOR NO'
+			   ' UPPER LIMIT): '.
+		   ACCEPT WS-END-DATE.
+		   IF WS-END-DATE = 0
+			   MOVE 99999999 TO WS-END-DATE
+		   END-IF.
+
+	   1060-GET-EXPECTED-RANGE.
+		   DISPLAY 'ENTER EXPECTED ESTIMATE NUMBER RANGE START'
+			   ' (0000-9999, OR 0 TO SKIP MISSING-NUMBER CHECK): '.
+		   ACCEPT WS-EXP-START-NO.
+		   IF WS-EXP-START-NO NOT = 0
+			   DISPLAY 'ENTER EXPECTED ESTIMATE NUMBER RANGE END'
+				   ' (0000-9999): '
+			   ACCEPT WS-EXP-END-NO
+		   END-IF.
+
 	   2000-MAINLINE.
 		   PERFORM 2100-CALCS.
 		   PERFORM 2200-OUTPUT.
+		   PERFORM 9200-CHECKPOINT.
 		   PERFORM 9000-READ.
 
 	   2100-CALCS.
 		   ADD 1 TO C-PJCTR.
-		   SUBTRACT PAINT-DOOR-SQ-FT FROM PAINT-WALL-SQ-FT GIVING 
+		   PERFORM 2170-EDIT-EST-NO.
+		   PERFORM 2110-GET-COVERAGE-RATE.
+		   SUBTRACT PAINT-DOOR-SQ-FT FROM PAINT-WALL-SQ-FT GIVING
            C-TOTAL-WALL-SQ-FT.
-		   DIVIDE 115 INTO C-TOTAL-WALL-SQ-FT GIVING C-GALLONS-NEEDED.
-		   MULTIPLY C-GALLONS-NEEDED BY PAINT-PRICE-GAL GIVING 
+		   ADD PAINT-CEILING-SQ-FT TO C-TOTAL-WALL-SQ-FT.
+		   DIVIDE C-COVERAGE-RATE INTO C-TOTAL-WALL-SQ-FT GIVING
+           C-GALLONS-NEEDED.
+		   MULTIPLY C-GALLONS-NEEDED BY PAINT-PRICE-GAL GIVING
            C-PAINT-EST.
-		   COMPUTE C-LABOR-EST = C-GALLONS-NEEDED * 3 * 23.55.
+		   PERFORM 2115-GET-LABOR-PARAMS.
+		   COMPUTE C-LABOR-EST = C-GALLONS-NEEDED * C-CREW-SIZE
+        * C-LABOR-RATE.
            ADD C-LABOR-EST C-PAINT-EST GIVING C-TOTAL-EST.
+		   COMPUTE C-TAX-EST = C-TOTAL-EST * WS-TAX-RATE.
+		   ADD C-TAX-EST TO C-TOTAL-EST.
 		   ADD C-GALLONS-NEEDED TO C-GT-GALLONS.
 		   ADD C-PAINT-EST TO C-GT-PAINT-EST.
 		   ADD C-LABOR-EST TO C-GT-LABOR-EST.
+		   ADD C-TAX-EST TO C-GT-TAX-EST.
 		   ADD C-TOTAL-EST TO C-GT-TOTAL-EST.
-		   
+		   PERFORM 2150-GET-CUSTOMER.
+
+	   2110-GET-COVERAGE-RATE.
+		   MOVE 'N' TO WS-PT-FOUND-SW.
+		   MOVE 115 TO C-COVERAGE-RATE.
+		   SET WS-PT-IDX TO 1.
+		   SEARCH WS-PT-ENTRY
+			   AT END
+				 MOVE 115 TO C-COVERAGE-RATE
+			   WHEN WS-PT-CODE (WS-PT-IDX) = PAINT-TYPE
+				 MOVE WS-PT-COVERAGE (WS-PT-IDX) TO C-COVERAGE-RATE
+				 SET WS-PT-FOUND TO TRUE.
+
+	   2115-GET-LABOR-PARAMS.
+		   MOVE 3 TO C-CREW-SIZE.
+		   MOVE 23.55 TO C-LABOR-RATE.
+		   IF PAINT-CREW-SIZE NUMERIC AND PAINT-CREW-SIZE > 0
+			   MOVE PAINT-CREW-SIZE TO C-CREW-SIZE
+		   END-IF.
+		   IF PAINT-LABOR-RATE NUMERIC AND PAINT-LABOR-RATE > 0
+			   MOVE PAINT-LABOR-RATE TO C-LABOR-RATE
+		   END-IF.
+
+	   2170-EDIT-EST-NO.
+		   MOVE I-PAINT-EST-NO TO WS-CUR-EST-NO.
+		   MOVE WS-CUR-EST-NO TO WS-SUB.
+		   ADD 1 TO WS-SUB.
+		   IF WS-SEEN (WS-SUB) = 'Y'
+			   MOVE 'DUPLICATE ESTIMATE NUMBER' TO WS-EXC-REASON
+			   PERFORM 2175-WRITE-EXCEPTION
+		   ELSE
+			   MOVE 'Y' TO WS-SEEN (WS-SUB)
+		   END-IF.
+		   IF C-PJCTR > 1 AND WS-CUR-EST-NO < WS-PREV-EST-NO
+			   MOVE 'OUT OF SEQUENCE ESTIMATE NUMBER' TO WS-EXC-REASON
+			   PERFORM 2175-WRITE-EXCEPTION
+		   END-IF.
+		   MOVE WS-CUR-EST-NO TO WS-PREV-EST-NO.
+
+	   2175-WRITE-EXCEPTION.
+		   MOVE SPACES TO EXCLINE.
+		   MOVE I-PAINT-EST-NO TO WS-EXC-EST-DISPLAY.
+		   STRING 'ESTIMATE '              DELIMITED BY SIZE
+			      WS-EXC-EST-DISPLAY       DELIMITED BY SIZE
+				  ' - '                    DELIMITED BY SIZE
+				  WS-EXC-REASON            DELIMITED BY SIZE
+			   INTO EXCLINE.
+		   WRITE EXCLINE.
+		   ADD 1 TO WS-EXC-COUNT.
+
+	   2150-GET-CUSTOMER.
+		   MOVE I-CUST-ID TO CM-CUST-ID.
+		   READ CUSTOMER-MASTER
+			   INVALID KEY
+				 MOVE 'CUSTOMER NOT ON FILE'   TO WS-CUST-NAME
+				 MOVE SPACES                   TO WS-CUST-ADDRESS
+			   NOT INVALID KEY
+				 MOVE CM-CUST-NAME    TO WS-CUST-NAME
+				 MOVE CM-CUST-ADDRESS TO WS-CUST-ADDRESS.
+
        2200-OUTPUT.
 		   MOVE I-PAINT-EST-NO TO O-PAINT-EST-NO.
+		   MOVE WS-CUST-NAME TO O-CUST-NAME.
+		   MOVE WS-CUST-ADDRESS TO O-CUST-ADDRESS.
 		   MOVE C-TOTAL-WALL-SQ-FT TO O-TOTAL-WALL-SQ-FT.
 		   MOVE PAINT-DOOR-SQ-FT TO O-PAINT-DOOR-SQ-FT.
+		   MOVE PAINT-CEILING-SQ-FT TO O-PAINT-CEILING-SQ-FT.
 		   MOVE PAINT-WALL-SQ-FT TO O-PAINT-WALL-SQ-FT.
 		   MOVE PAINT-YY TO O-PAINT-YY.
 		   MOVE PAINT-MM TO O-PAINT-MM.
@@ -214,25 +462,103 @@
 		   MOVE C-PAINT-EST TO O-PAINT-EST
 		   MOVE PAINT-PRICE-GAL TO O-PAINT-PRICE-GAL.
 		   MOVE C-LABOR-EST TO O-LABOR-EST.
+		   MOVE C-TAX-EST TO O-TAX-EST.
 		   MOVE C-TOTAL-EST TO O-TOTAL-EST.
            WRITE PRTLINE FROM DETAIL-LINE
 			      AFTER ADVANCING 1 LINE
 				      AT EOP
 				        PERFORM 9100-HDGS.
+		   PERFORM 2250-WRITE-CSV.
+
+	   2250-WRITE-CSV.
+		   MOVE SPACES TO CSVLINE.
+		   MOVE C-GALLONS-NEEDED TO WS-CSV-GALLONS.
+		   MOVE C-PAINT-EST TO WS-CSV-PAINT-EST.
+		   MOVE C-LABOR-EST TO WS-CSV-LABOR-EST.
+		   MOVE C-TOTAL-EST TO WS-CSV-TOTAL-EST.
+		   STRING PAINT-MM        DELIMITED BY SIZE
+			      '/'            DELIMITED BY SIZE
+				  PAINT-DD        DELIMITED BY SIZE
+				  '/'            DELIMITED BY SIZE
+				  PAINT-YY        DELIMITED BY SIZE
+			   INTO WS-CSV-DATE.
+		   STRING I-PAINT-EST-NO                    DELIMITED BY SIZE
+			      ','                                DELIMITED BY SIZE
+				  WS-CSV-DATE                        DELIMITED BY SIZE
+				  ','                                DELIMITED BY SIZE
+				  FUNCTION TRIM(WS-CSV-GALLONS)      DELIMITED BY SIZE
+				  ','                                DELIMITED BY SIZE
+				  FUNCTION TRIM(WS-CSV-PAINT-EST)    DELIMITED BY SIZE
+				  ','                                DELIMITED BY SIZE
+				  FUNCTION TRIM(WS-CSV-LABOR-EST)    DELIMITED BY SIZE
+				  ','                                DELIMITED BY SIZE
+				  FUNCTION TRIM(WS-CSV-TOTAL-EST)    DELIMITED BY SIZE
+			   INTO CSVLINE.
+		   WRITE CSVLINE.
+
 	   3000-CLOSING.
 		   MOVE C-PJCTR TO O-PJCTR.
 		   MOVE C-GT-GALLONS TO O-GT-GALLONS.
 		   MOVE C-GT-PAINT-EST TO O-GT-PAINT-EST.
 		   MOVE C-GT-LABOR-EST TO O-GT-LABOR-EST.
+		   MOVE C-GT-TAX-EST TO O-GT-TAX-EST.
 		   MOVE C-GT-TOTAL-EST TO O-GT-TOTAL-EST.
 		   WRITE PRTLINE FROM GRAND-TOTAL-LINE
 		         AFTER ADVANCING 3 LINES.
+		   PERFORM 3050-CHECK-MISSING.
 		   CLOSE PAINTJOB-MASTER
-		         PRTOUT.
+		         CUSTOMER-MASTER
+		         PRTOUT
+		         CSVOUT
+		         CHECKPOINT-FILE
+		         EXCEPTIONS-OUT.
+
+	   3050-CHECK-MISSING.
+		   IF WS-EXP-END-NO NOT = 0
+			   MOVE WS-EXP-START-NO TO WS-CHK-NO
+			   PERFORM UNTIL WS-CHK-NO > WS-EXP-END-NO
+				   MOVE WS-CHK-NO TO WS-SUB
+				   ADD 1 TO WS-SUB
+				   IF WS-SEEN (WS-SUB) NOT = 'Y'
+					   MOVE WS-CHK-NO TO WS-EXC-EST-DISPLAY
+					   MOVE 'MISSING ESTIMATE NUMBER' TO WS-EXC-REASON
+					   PERFORM 2175-WRITE-EXCEPTION
+				   END-IF
+				   ADD 1 TO WS-CHK-NO
+			   END-PERFORM
+		   END-IF.
+
 	   9000-READ.
+		   MOVE 'N' TO WS-RANGE-SW.
+		   PERFORM 9010-READ-RECORD
+			   UNTIL MORE-RECS = 'NO' OR WS-DATE-IN-RANGE.
+
+	   9010-READ-RECORD.
 		   READ PAINTJOB-MASTER
 			   AT END
 			     MOVE 'NO' TO MORE-RECS.
+		   IF MORE-RECS = 'NO'
+			   SET WS-DATE-IN-RANGE TO TRUE
+		   ELSE
+			   IF WS-STILL-SKIPPING
+				   IF I-PAINT-EST-NO = WS-RESTART-EST-NO
+					   MOVE 'N' TO WS-SKIPPING-SW
+				   END-IF
+				   MOVE 'N' TO WS-RANGE-SW
+			   ELSE
+				   PERFORM 9020-CHECK-DATE-RANGE
+			   END-IF
+		   END-IF.
+
+	   9020-CHECK-DATE-RANGE.
+		   MOVE PAINT-DATE TO WS-CHECK-DATE.
+		   IF WS-CHECK-DATE >= WS-START-DATE AND
+		      WS-CHECK-DATE <= WS-END-DATE
+			   SET WS-DATE-IN-RANGE TO TRUE
+		   ELSE
+			   MOVE 'N' TO WS-RANGE-SW
+		   END-IF.
+
 	   9100-HDGS.
 		   ADD 1 TO C-PCTR.
 		   MOVE C-PCTR TO O-PCTR.
@@ -243,3 +569,11 @@
 		   WRITE PRTLINE FROM HEADER-LINE-2
 			   AFTER ADVANCING 1 LINE.
 
+	   9200-CHECKPOINT.
+		   ADD 1 TO WS-CKPT-COUNTER.
+		   IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL
+			   MOVE I-PAINT-EST-NO TO CKPT-LAST-EST-NO
+			   MOVE C-PJCTR TO CKPT-REC-COUNT
+			   WRITE CHECKPOINT-REC
+			   MOVE 0 TO WS-CKPT-COUNTER
+		   END-IF.
