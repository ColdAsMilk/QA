@@ -0,0 +1,14 @@
+      ***************************************************
+      * PAINT TYPE / COVERAGE RATE REFERENCE TABLE.     *
+      * SHARED BY COBKMV01 AND COBKMV02 - KEEP IN SYNC. *
+      ***************************************************
+       01  WS-PAINT-TYPE-VALUES.
+	       05  FILLER  PIC X(24)   VALUE 'FFLAT                250'.
+		   05  FILLER  PIC X(24)   VALUE 'EEGGSHELL            300'.
+		   05  FILLER  PIC X(24)   VALUE 'XEXTERIOR ELASTOMERIC400'.
+
+	   01  WS-PAINT-TYPE-TABLE REDEFINES WS-PAINT-TYPE-VALUES.
+	       05  WS-PT-ENTRY  OCCURS 3 TIMES INDEXED BY WS-PT-IDX.
+		       10  WS-PT-CODE      PIC X.
+			   10  WS-PT-DESC      PIC X(20).
+			   10  WS-PT-COVERAGE  PIC 999.
